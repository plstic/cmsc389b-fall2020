@@ -0,0 +1,21 @@
+//BESBJOB  JOB (ACCTNO),'NIGHTLY LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* drives the registrar's daily transaction feed through        *
+//* BESBLOAD, then BESBRECO to tie the load out against the feed *
+//* DISPLAY output is routed to a cataloged report dataset below *
+//* so the overnight run leaves a report dataset, not a console  *
+//*--------------------------------------------------------------*
+//LOAD     EXEC PGM=BESBLOAD,
+//             PARM='PROD.BESBUBO.TRANS.DAILY --term=DEFAULT'
+//STEPLIB  DD DISP=SHR,DSN=PROD.BESBUBO.LOADLIB
+//SYSOUT   DD DSN=PROD.BESBUBO.REPORT.LOAD,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//*
+//RECO     EXEC PGM=BESBRECO,COND=(0,NE),
+//             PARM='PROD.BESBUBO.TRANS.DAILY --term=DEFAULT'
+//STEPLIB  DD DISP=SHR,DSN=PROD.BESBUBO.LOADLIB
+//SYSOUT   DD DSN=PROD.BESBUBO.REPORT.RECO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
