@@ -0,0 +1,14 @@
+      *> SCHEDROW.CPY
+      *> shared schedule-row layout -- COPY SCHEDROW REPLACING
+      *> SCHEDROW-SCHOOL BY <px>-SCHOOL SCHEDROW-CODE BY <px>-CODE
+      *> SCHEDROW-ROOM BY <px>-ROOM SCHEDROW-DAYS BY <px>-DAYS
+      *> wherever a class row is needed (the interactive shell's table,
+      *> the batch loader, the reconciliation and trend reports, and
+      *> the schedule file's FD record all share this layout so they
+      *> can't drift apart).
+      *> level 05 so this nests cleanly whether the including group is
+      *> at 01 (a lone row) or 02 (a row inside an OCCURS table)
+           05 SCHEDROW-SCHOOL PIC A(4).
+           05 SCHEDROW-CODE   PIC X(3).
+           05 SCHEDROW-ROOM   PIC X(8).
+           05 SCHEDROW-DAYS PIC X(7) OCCURS 7 TIMES.
