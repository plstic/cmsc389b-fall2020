@@ -1,30 +1,201 @@
       *> >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BESBUBO.
+      *> modification history
+      *>   2026-08-08  persistent per-term schedule files, \s/\l/\o/\d/
+      *>               \e/\f/\r/\u/\x/\y commands, grid+summary report,
+      *>               real time/room conflict detection, audit log,
+      *>               --batch/--dry-run/--replay/--help/--version flags
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-FILE ASSIGN DYNAMIC WS-SCHED-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN DYNAMIC WS-LOCK-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN DYNAMIC WS-MASTER-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CMD-FILE ASSIGN DYNAMIC WS-CMD-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN DYNAMIC WS-CSV-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ROOMBOOK-FILE ASSIGN DYNAMIC WS-ROOMBOOK-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-FILE-RECORD.
+           COPY SCHEDROW
+               REPLACING SCHEDROW-SCHOOL BY SFR-SCHOOL
+                         SCHEDROW-CODE BY SFR-CODE
+                         SCHEDROW-ROOM BY SFR-ROOM
+                         SCHEDROW-DAYS BY SFR-DAYS.
+       FD LOCK-FILE.
+       01 LOCK-FILE-RECORD PIC X(40).
+       FD AUDIT-FILE.
+       01 AUDIT-FILE-RECORD PIC X(100).
+       FD MASTER-FILE.
+       01 MASTER-FILE-RECORD PIC X(7).
+       FD CMD-FILE.
+       01 CMD-FILE-RECORD PIC X(80).
+       FD CSV-FILE.
+       01 CSV-FILE-RECORD PIC X(100).
+       FD ROOMBOOK-FILE.
+       01 ROOMBOOK-FILE-RECORD PIC X(20).
            WORKING-STORAGE SECTION.
       *> main data
            01 WS-BREAK PIC 9(1) VALUE 1.
-           01 WS-INPUT PIC X(21).
+           01 WS-INPUT PIC X(80).
+           01 WS-TRIM-INPUT PIC X(80).
            01 WS-IDX   PIC 9(4) VALUE 0.
            01 WS-JDX   PIC 9(4) VALUE 0.
+           01 WS-FOUND-IDX PIC 9(4) VALUE 0.
+           01 WS-EXCLUDE-IDX PIC 9(4) VALUE 0.
+           01 WS-TARGET-ROW-IDX PIC 9(4) VALUE 0.
+           01 WS-EOF-FLAG PIC 9(1) VALUE 0.
+
            01 WS-SCHEDULE.
-               02 WS-NUM-ROWS PIC 9(3) VALUE 18.
-               02 WS-NUM-DAYS PIC 9(3) VALUE 5.
-               02 WS-SCHEDULE-ROW OCCURS 18 TIMES.
-                   03 WS-SCHOOL PIC A(4). *> may delete
-                   03 WS-CODE   PIC X(3). *> may delete
-                   03 WS-DAYS PIC X(7) VALUE '       ' OCCURS 5 TIMES.
+               02 WS-NUM-ROWS PIC 9(3) VALUE 0.
+               02 WS-MAX-ROWS PIC 9(3) VALUE 200.
+               02 WS-NUM-DAYS PIC 9(3) VALUE 7.
+               02 WS-SCHEDULE-ROW OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-NUM-ROWS
+                   INDEXED BY WS-SIDX.
+                   COPY SCHEDROW
+                       REPLACING SCHEDROW-SCHOOL BY WS-SCHOOL
+                                 SCHEDROW-CODE BY WS-CODE
+                                 SCHEDROW-ROOM BY WS-ROOM
+                                 SCHEDROW-DAYS BY WS-DAYS.
+
+      *> display-only copy of the table, sorted for \p -- kept separate
+      *> from WS-SCHEDULE-ROW so sorting for display never moves the
+      *> live rows out from under WS-UNDO-IDX's captured position
+           01 WS-PRINT-SCHEDULE.
+               02 WS-PRINT-NUM-ROWS PIC 9(3) VALUE 0.
+               02 WS-PRINT-ROW OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-PRINT-NUM-ROWS.
+                   COPY SCHEDROW
+                       REPLACING SCHEDROW-SCHOOL BY WSP-SCHOOL
+                                 SCHEDROW-CODE BY WSP-CODE
+                                 SCHEDROW-ROOM BY WSP-ROOM
+                                 SCHEDROW-DAYS BY WSP-DAYS.
+
            01 WS-SUCCESS PIC 9(1) VALUE 1.
            01 WS-Q PIC 9(2).
            01 WS-R PIC 9(2).
+
+      *> day names / day letters for headers and room-booking export
+           01 WS-DAY-NAMES-TXT.
+               02 FILLER PIC X(21) VALUE "MONTUEWEDTHUFRISATSUN".
+           01 WS-DAY-NAMES-TBL REDEFINES WS-DAY-NAMES-TXT.
+               02 WS-DAY-NAME PIC X(3) OCCURS 7 TIMES.
+           01 WS-DAY-LETTERS PIC X(7) VALUE "MTWRFSU".
+
+      *> conflict / validation detail
+           01 WS-CONFLICT-IDX PIC 9(4) VALUE 0.
+           01 WS-CONFLICT-DAY PIC 9(2) VALUE 0.
+
+      *> current term / persistence
+           01 WS-CURRENT-TERM PIC X(20) VALUE "DEFAULT".
+           01 WS-SCHED-FILENAME PIC X(60).
+           01 WS-LOCK-FILENAME PIC X(64).
+           01 WS-AUDIT-FILENAME PIC X(20) VALUE "BESBUBO.AUDIT".
+           01 WS-MASTER-FILENAME PIC X(20) VALUE "SCHOOLS.DAT".
+           01 WS-CMD-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-CSV-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-ROOMBOOK-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-LOCK-HELD PIC 9(1) VALUE 0.
+           01 WS-CONFIRM PIC X(1).
+           01 WS-FILE-STATUS PIC X(2) VALUE "00".
+           01 WS-TS PIC X(21).
+
+      *> \o open-term -- old term's identity, held until the new
+      *> term's lock is confirmed, so a failed switch can back out
+      *> cleanly instead of leaving the session pointed at the new
+      *> term's filenames with the old term's rows still in memory
+           01 WS-OLD-TERM PIC X(20) VALUE SPACES.
+           01 WS-OLD-SCHED-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-OLD-LOCK-FILENAME PIC X(64) VALUE SPACES.
+           01 WS-NEW-LOCK-FILENAME PIC X(64) VALUE SPACES.
+
+      *> undo log (single most recent change)
+           01 WS-UNDO-OP PIC X(6) VALUE SPACES.
+               88 UNDO-NONE VALUE SPACES.
+           01 WS-UNDO-IDX PIC 9(4) VALUE 0.
+           01 WS-UNDO-ROW.
+               COPY SCHEDROW
+                   REPLACING SCHEDROW-SCHOOL BY WSU-SCHOOL
+                             SCHEDROW-CODE BY WSU-CODE
+                             SCHEDROW-ROOM BY WSU-ROOM
+                             SCHEDROW-DAYS BY WSU-DAYS.
+           01 WS-UNDO-SCHEDULE.
+               02 WS-UNDO-NUM-ROWS PIC 9(3) VALUE 0.
+               02 WS-UNDO-SCHEDULE-ROW OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-UNDO-NUM-ROWS.
+                   COPY SCHEDROW
+                       REPLACING SCHEDROW-SCHOOL BY WSC-SCHOOL
+                                 SCHEDROW-CODE BY WSC-CODE
+                                 SCHEDROW-ROOM BY WSC-ROOM
+                                 SCHEDROW-DAYS BY WSC-DAYS.
+
+      *> repeat-last-add (\r)
+           01 WS-LAST-ADD-INPUT PIC X(80) VALUE SPACES.
+           01 WS-LAST-ADD-SET PIC 9(1) VALUE 0.
+
+      *> parsed fields shared by add/edit/delete/find/batch/dry-run
+           01 WS-PARSE-SRC PIC X(80) VALUE SPACES.
+           01 WS-P-SCHOOL PIC A(4).
+           01 WS-P-CODE PIC X(3).
+           01 WS-P-ROOM PIC X(8).
+           01 WS-P-DAYS PIC X(7).
+           01 WS-P-TIME PIC X(4).
+
+      *> time-range validation / overlap working fields
+           01 WS-HH PIC 9(2).
+           01 WS-MM PIC 9(2).
+           01 WS-START-MIN PIC 9(4).
+           01 WS-END-MIN PIC 9(4).
+           01 WS-CLASS-LEN PIC 9(3) VALUE 50.
+           01 WS-OTH-HH PIC 9(2).
+           01 WS-OTH-MM PIC 9(2).
+           01 WS-OTH-START-MIN PIC 9(4).
+           01 WS-OTH-END-MIN PIC 9(4).
+           01 WS-RANGE-OVERLAP PIC 9(1) VALUE 0.
+
+      *> master school/course-code list
+           01 WS-MASTER-COUNT PIC 9(4) VALUE 0.
+           01 WS-MASTER-LIST.
+               02 WS-MASTER-ENTRY OCCURS 500 TIMES.
+                   03 WS-MASTER-SCHOOL PIC A(4).
+                   03 WS-MASTER-CODE PIC X(3).
+           01 WS-MASTER-FOUND PIC 9(1) VALUE 0.
+
+      *> per-day counts for the summary line
+           01 WS-DAY-COUNT PIC 9(4) OCCURS 7 TIMES VALUE 0.
+
       *> command-line flag stuffs
            01 ARGV PIC X(100) VALUE SPACES.
                88 INT VALUE "-i", "-I", "--interactive".
+               88 ARG-HELP VALUE "--help", "-h".
+               88 ARG-VERSION VALUE "--version".
            01 CMDSTATUS PIC X VALUE SPACES.
                88 LASTCMD VALUE "l".
            01 WS-SHELL-FLAG PIC 9(1) VALUE 0.
+           01 WS-BATCH-FLAG PIC 9(1) VALUE 0.
+           01 WS-DRYRUN-FLAG PIC 9(1) VALUE 0.
+           01 WS-REPLAY-FLAG PIC 9(1) VALUE 0.
+           01 WS-STOP-AFTER-ARGS PIC 9(1) VALUE 0.
+           01 WS-ARG-LEN PIC 9(3) VALUE 0.
+           01 WS-AUDIT-DETAIL PIC X(8) VALUE SPACES.
        PROCEDURE DIVISION.
            *> process cmd-line args
            PERFORM UNTIL LASTCMD
@@ -36,15 +207,36 @@
                   MOVE "l" TO CMDSTATUS
                END-IF
            END-PERFORM.
-           *> begin repl
-           IF WS-SHELL-FLAG = 1
-               DISPLAY "Welcome to Besbubo"
-               DISPLAY "Type '\h' for help"
+           IF WS-STOP-AFTER-ARGS = 1
+               STOP RUN
            END-IF.
-           PERFORM console-loop UNTIL WS-BREAK = 0.
-           IF WS-SHELL-FLAG = 1
-               DISPLAY "Bye"
+           PERFORM load-master-list.
+           PERFORM build-sched-filename.
+           PERFORM acquire-lock.
+           IF WS-LOCK-HELD = 0
+               STOP RUN
            END-IF.
+           PERFORM load-schedule.
+           EVALUATE TRUE
+               WHEN WS-REPLAY-FLAG = 1
+                   PERFORM run-replay
+               WHEN WS-DRYRUN-FLAG = 1
+                   PERFORM run-dry-run
+               WHEN WS-BATCH-FLAG = 1
+                   PERFORM run-batch
+                   PERFORM save-schedule
+               WHEN OTHER
+                   IF WS-SHELL-FLAG = 1
+                       DISPLAY "Welcome to Besbubo"
+                       DISPLAY "Type '\h' for help"
+                   END-IF
+                   PERFORM console-loop UNTIL WS-BREAK = 0
+                   PERFORM save-schedule
+                   IF WS-SHELL-FLAG = 1
+                       DISPLAY "Bye"
+                   END-IF
+           END-EVALUATE.
+           PERFORM release-lock.
            *> finished
            STOP RUN.
 
@@ -56,69 +248,909 @@
                    ELSE
                        DISPLAY " Duplicate arg: " ARGV
                    END-IF
+               WHEN ARG-HELP
+                   PERFORM show-help
+                   MOVE 1 TO WS-STOP-AFTER-ARGS
+               WHEN ARG-VERSION
+                   PERFORM show-version
+                   MOVE 1 TO WS-STOP-AFTER-ARGS
+               WHEN ARGV(1:8) = "--batch="
+                   MOVE 1 TO WS-BATCH-FLAG
+                   MOVE ARGV(9:92) TO WS-CMD-FILENAME
+               WHEN ARGV(1:10) = "--dry-run="
+                   MOVE 1 TO WS-DRYRUN-FLAG
+                   MOVE ARGV(11:90) TO WS-CMD-FILENAME
+               WHEN ARGV(1:9) = "--replay="
+                   MOVE 1 TO WS-REPLAY-FLAG
+                   MOVE ARGV(10:91) TO WS-CMD-FILENAME
+               WHEN ARGV(1:7) = "--term="
+                   MOVE ARGV(8:93) TO WS-CURRENT-TERM
                WHEN OTHER
                    DISPLAY " Invalid arg: " ARGV
            END-EVALUATE.
 
+           show-help.
+           DISPLAY "BESBUBO -- section-scheduling shell".
+           DISPLAY "usage: besbubo [flags]".
+           DISPLAY "  -i, -I, --interactive   start interactive shell".
+           DISPLAY "  --term=NAME             work against NAME term".
+           DISPLAY "                          (default DEFAULT)".
+           DISPLAY "  --batch=FILE            run commands from FILE".
+           DISPLAY "                          and exit, no prompts".
+           DISPLAY "  --dry-run=FILE          validate FILE, no writes".
+           DISPLAY "  --replay=FILE           replay a captured".
+           DISPLAY "                          command sequence".
+           DISPLAY "  --help                  show this message".
+           DISPLAY "  --version               show build/release info".
+
+           show-version.
+           DISPLAY "BESBUBO 3.1 -- CMSC389B section scheduler".
+
+           build-sched-filename.
+           MOVE SPACES TO WS-SCHED-FILENAME.
+           STRING "SCHED-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-TERM) DELIMITED BY SPACE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-SCHED-FILENAME.
+           MOVE SPACES TO WS-LOCK-FILENAME.
+           STRING FUNCTION TRIM(WS-SCHED-FILENAME) DELIMITED BY SPACE
+               ".LOCK" DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME.
+
            console-loop.
            IF WS-SHELL-FLAG = 1
                DISPLAY "besbubo> " WITH NO ADVANCING
            END-IF
            ACCEPT WS-INPUT
-           EVALUATE WS-INPUT
-               WHEN SPACE
+           PERFORM process-command.
+
+           process-command.
+           MOVE FUNCTION TRIM(WS-INPUT) TO WS-TRIM-INPUT
+           EVALUATE TRUE
+               WHEN WS-TRIM-INPUT = SPACE
                    CONTINUE
-               WHEN LOW-VALUE
+               WHEN WS-TRIM-INPUT = LOW-VALUE
                    CONTINUE
-               WHEN "\h"
-                   DISPLAY " \h -- displays help"
-                   DISPLAY " \q -- quits shell"
-                   DISPLAY " \p -- prints current schedule"
-                   DISPLAY " \c -- clears current schedule"
-                   DISPLAY " \a [...] -- adds provided course"
-               WHEN "\q"
+               WHEN WS-TRIM-INPUT = "\h"
+                   PERFORM do-help
+               WHEN WS-TRIM-INPUT = "\q"
                    PERFORM set-break-stop
-               WHEN "\p"
+               WHEN WS-TRIM-INPUT = "\p"
                    PERFORM print-schedule
-               WHEN "\c"
+               WHEN WS-TRIM-INPUT(1:2) = "\c"
                    PERFORM clear-schedule
+               WHEN WS-TRIM-INPUT(1:2) = "\s"
+                   PERFORM do-save-cmd
+               WHEN WS-TRIM-INPUT(1:2) = "\l"
+                   PERFORM do-load-cmd
+               WHEN WS-TRIM-INPUT(1:2) = "\d"
+                   PERFORM delete-class
+               WHEN WS-TRIM-INPUT(1:2) = "\e"
+                   PERFORM edit-class
+               WHEN WS-TRIM-INPUT(1:2) = "\f"
+                   PERFORM find-class
+               WHEN WS-TRIM-INPUT(1:2) = "\o"
+                   PERFORM open-term
+               WHEN WS-TRIM-INPUT(1:2) = "\x"
+                   PERFORM export-roombooking
+               WHEN WS-TRIM-INPUT(1:2) = "\y"
+                   PERFORM export-csv
+               WHEN WS-TRIM-INPUT(1:2) = "\r"
+                   PERFORM repeat-add
+               WHEN WS-TRIM-INPUT = "\u"
+                   PERFORM undo-last
                WHEN OTHER
                    PERFORM add-class
            END-EVALUATE.
 
+           do-help.
+           DISPLAY " \h -- displays help".
+           DISPLAY " \q -- quits shell".
+           DISPLAY " \p -- prints current schedule".
+           DISPLAY " \c [y] -- clears schedule (confirms first)".
+           DISPLAY " \a SCHL CCC ROOM1234 1010100 0900 -- adds a".
+           DISPLAY "    class (school, code, room, 7 day flags, start)".
+           DISPLAY " \d SCHL CCC -- deletes a class".
+           DISPLAY " \e SCHL CCC ROOM1234 1010100 0900 -- edits".
+           DISPLAY "    a class".
+           DISPLAY " \f TOKEN -- finds classes by school or code".
+           DISPLAY " \r [T=HHMM|D=DDDDDDD] -- repeats the last \a".
+           DISPLAY " \u -- undoes the last add/delete/edit/clear".
+           DISPLAY " \s [name] / \l [name] -- save/load a snapshot".
+           DISPLAY " \o name -- switches to a different term schedule".
+           DISPLAY " \x [file] -- exports for the room-booking system".
+           DISPLAY " \y [file] -- exports the schedule as CSV".
+
            add-class.
-           IF WS-INPUT(1:2) <> "\a"
-               DISPLAY " - unknown command " WS-INPUT
+           IF WS-TRIM-INPUT(1:2) <> "\a"
+               DISPLAY " - unknown command " WS-TRIM-INPUT
                EXIT PARAGRAPH
            END-IF
+           MOVE WS-TRIM-INPUT(4:77) TO WS-PARSE-SRC
            PERFORM insert-class
            EVALUATE WS-SUCCESS
                WHEN 0
-                   DISPLAY " - added " WS-INPUT(4:18)
+                   MOVE WS-TRIM-INPUT(4:77) TO WS-LAST-ADD-INPUT
+                   MOVE 1 TO WS-LAST-ADD-SET
+                   DISPLAY " - added " WS-TRIM-INPUT(4:18)
                WHEN 1
-                   DISPLAY " - overlapping input"
+                   PERFORM show-conflict
                WHEN 2
                    DISPLAY " - invalid start time "
+               WHEN 3
+                   DISPLAY " - schedule is full (" WS-MAX-ROWS
+                       " rows)"
+               WHEN 5
+                   DISPLAY " - unrecognized school/course code"
                WHEN OTHER *> doesn't really happen
-                   DISPLAY " - expected: AAAA999 99999 9999"
+                   DISPLAY " - expected: AAAA999 99999999 9999999 9999"
            END-EVALUATE.
 
+           show-conflict.
+           IF WS-CONFLICT-IDX > 0
+               DISPLAY " - overlaps with " WS-SCHOOL(WS-CONFLICT-IDX)
+                   " " WS-CODE(WS-CONFLICT-IDX) " in room "
+                   WS-ROOM(WS-CONFLICT-IDX) " on "
+                   WS-DAY-NAME(WS-CONFLICT-DAY)
+           ELSE
+               DISPLAY " - overlapping input"
+           END-IF.
+
            set-break-stop.
-           *> YOUR CODE HERE
-           *> --------------
+           MOVE 0 TO WS-BREAK.
+
+      *> ---------------------------------------------------------------
+      *> shared class-row parsing and validation
+      *>   WS-PARSE-SRC layout (no leading command marker):
+      *>   school(1:4) code(6:3) room(10:8) days(19:7) time(27:4)
+      *> ---------------------------------------------------------------
+           parse-add-fields.
+           MOVE WS-PARSE-SRC(1:4) TO WS-P-SCHOOL
+           MOVE WS-PARSE-SRC(6:3) TO WS-P-CODE
+           MOVE WS-PARSE-SRC(10:8) TO WS-P-ROOM
+           MOVE WS-PARSE-SRC(19:7) TO WS-P-DAYS
+           MOVE WS-PARSE-SRC(27:4) TO WS-P-TIME.
+
+           validate-add-fields.
+           MOVE 9 TO WS-SUCCESS
+           IF WS-P-SCHOOL IS NOT ALPHABETIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CODE IS NOT NUMERIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM validate-days-flags
+           IF WS-SUCCESS = 4
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-TIME IS NOT NUMERIC
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           IF WS-HH > 23 OR WS-MM > 59
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM search-master-list
+           IF WS-MASTER-FOUND = 0
+               MOVE 5 TO WS-SUCCESS
+           END-IF.
+
+           validate-days-flags.
+           MOVE 0 TO WS-JDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-DAYS
+               IF WS-P-DAYS(WS-IDX:1) NOT = "0" AND
+                       WS-P-DAYS(WS-IDX:1) NOT = "1"
+                   MOVE 4 TO WS-SUCCESS
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-P-DAYS(WS-IDX:1) = "1"
+                   ADD 1 TO WS-JDX
+               END-IF
+           END-PERFORM
+           IF WS-JDX = 0
+               MOVE 4 TO WS-SUCCESS
+           END-IF.
+
+           search-master-list.
+           MOVE 0 TO WS-MASTER-FOUND
+           IF WS-MASTER-COUNT = 0
+               MOVE 1 TO WS-MASTER-FOUND
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MASTER-COUNT
+                       OR WS-MASTER-FOUND = 1
+               IF WS-MASTER-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                       WS-MASTER-CODE(WS-IDX) = WS-P-CODE
+                   MOVE 1 TO WS-MASTER-FOUND
+               END-IF
+           END-PERFORM.
+
+           compute-minutes.
+      *> expects WS-HH/WS-MM already moved; returns WS-START-MIN/END-MIN
+           COMPUTE WS-START-MIN = WS-HH * 60 + WS-MM
+           COMPUTE WS-END-MIN = WS-START-MIN + WS-CLASS-LEN.
+
+           compute-other-minutes.
+           COMPUTE WS-OTH-START-MIN = WS-OTH-HH * 60 + WS-OTH-MM
+           COMPUTE WS-OTH-END-MIN = WS-OTH-START-MIN + WS-CLASS-LEN.
+
+      *> finds a day/time collision against the existing table, honoring
+      *> WS-EXCLUDE-IDX (set by edit-class so a row doesn't conflict with
+      *> itself); sets WS-CONFLICT-IDX/WS-CONFLICT-DAY (0 if none found)
+           find-conflict.
+           MOVE 0 TO WS-CONFLICT-IDX
+           MOVE 0 TO WS-CONFLICT-DAY
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           PERFORM compute-minutes
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-CONFLICT-IDX > 0
+               IF WS-IDX NOT = WS-EXCLUDE-IDX
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-NUM-DAYS
+                               OR WS-CONFLICT-IDX > 0
+                       IF WS-P-DAYS(WS-JDX:1) = "1" AND
+                               WS-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                           PERFORM check-one-conflict
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           check-one-conflict.
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(1:2) TO WS-OTH-HH
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(3:2) TO WS-OTH-MM
+           PERFORM compute-other-minutes
+           MOVE 0 TO WS-RANGE-OVERLAP
+           IF WS-START-MIN < WS-OTH-END-MIN AND
+                   WS-OTH-START-MIN < WS-END-MIN
+               MOVE 1 TO WS-RANGE-OVERLAP
+           END-IF
+           IF WS-RANGE-OVERLAP = 1 AND
+                   (WS-ROOM(WS-IDX) = WS-P-ROOM OR
+                   (WS-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                    WS-CODE(WS-IDX) = WS-P-CODE))
+               MOVE WS-IDX TO WS-CONFLICT-IDX
+               MOVE WS-JDX TO WS-CONFLICT-DAY
+           END-IF.
 
            insert-class.
-           *> YOUR CODE HERE
-           *> --------------
+           PERFORM parse-add-fields
+           PERFORM validate-add-fields
+           IF WS-SUCCESS NOT = 9
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-NUM-ROWS >= WS-MAX-ROWS
+               MOVE 3 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EXCLUDE-IDX
+           PERFORM find-conflict
+           IF WS-CONFLICT-IDX > 0
+               MOVE 1 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-NUM-ROWS
+           MOVE WS-P-SCHOOL TO WS-SCHOOL(WS-NUM-ROWS)
+           MOVE WS-P-CODE TO WS-CODE(WS-NUM-ROWS)
+           MOVE WS-P-ROOM TO WS-ROOM(WS-NUM-ROWS)
+           MOVE WS-NUM-ROWS TO WS-TARGET-ROW-IDX
+           PERFORM apply-days-to-row
+           MOVE 0 TO WS-SUCCESS
+           MOVE "ADD" TO WS-UNDO-OP
+           MOVE WS-NUM-ROWS TO WS-UNDO-IDX
+           MOVE "insert " TO WS-AUDIT-DETAIL
+           PERFORM write-audit.
 
+      *> fills in one row's day/time slots for WS-TARGET-ROW-IDX --
+      *> callers set WS-TARGET-ROW-IDX first since this uses WS-IDX
+      *> as its own loop counter and must not disturb WS-NUM-ROWS
+           apply-days-to-row.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-DAYS
+               MOVE SPACES TO WS-DAYS(WS-TARGET-ROW-IDX, WS-IDX)
+               IF WS-P-DAYS(WS-IDX:1) = "1"
+                   MOVE WS-P-TIME TO
+                       WS-DAYS(WS-TARGET-ROW-IDX, WS-IDX)(1:4)
+               END-IF
+           END-PERFORM.
+
+      *> ---------------------------------------------------------------
+      *> \d delete-class
+      *> ---------------------------------------------------------------
+           delete-class.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-FOUND-IDX > 0
+               IF WS-SCHOOL(WS-IDX) = WS-TRIM-INPUT(4:4) AND
+                       WS-CODE(WS-IDX) = WS-TRIM-INPUT(9:3)
+                   MOVE WS-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               DISPLAY " - no such class"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SCHEDULE-ROW(WS-FOUND-IDX) TO WS-UNDO-ROW
+           MOVE "DELETE" TO WS-UNDO-OP
+           MOVE WS-FOUND-IDX TO WS-UNDO-IDX
+           PERFORM VARYING WS-IDX FROM WS-FOUND-IDX BY 1
+                   UNTIL WS-IDX >= WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX + 1)
+                 TO WS-SCHEDULE-ROW(WS-IDX)
+           END-PERFORM
+           SUBTRACT 1 FROM WS-NUM-ROWS
+           MOVE "delete " TO WS-AUDIT-DETAIL
+           PERFORM write-audit
+           DISPLAY " - deleted class".
+
+      *> ---------------------------------------------------------------
+      *> \e edit-class -- same field layout as \a, keyed off school+code
+      *> ---------------------------------------------------------------
+           edit-class.
+           MOVE WS-TRIM-INPUT(4:77) TO WS-PARSE-SRC
+           PERFORM parse-add-fields
+           PERFORM validate-add-fields
+           IF WS-SUCCESS NOT = 9
+               DISPLAY " - invalid edit: bad format or unknown code"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-FOUND-IDX > 0
+               IF WS-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                       WS-CODE(WS-IDX) = WS-P-CODE
+                   MOVE WS-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               DISPLAY " - no such class"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-FOUND-IDX TO WS-EXCLUDE-IDX
+           PERFORM find-conflict
+           MOVE 0 TO WS-EXCLUDE-IDX
+           IF WS-CONFLICT-IDX > 0
+               PERFORM show-conflict
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SCHEDULE-ROW(WS-FOUND-IDX) TO WS-UNDO-ROW
+           MOVE "EDIT" TO WS-UNDO-OP
+           MOVE WS-FOUND-IDX TO WS-UNDO-IDX
+           MOVE WS-P-ROOM TO WS-ROOM(WS-FOUND-IDX)
+           MOVE WS-FOUND-IDX TO WS-TARGET-ROW-IDX
+           PERFORM apply-days-to-row
+           MOVE "edit " TO WS-AUDIT-DETAIL
+           PERFORM write-audit
+           DISPLAY " - edited " WS-P-SCHOOL " " WS-P-CODE.
+
+      *> ---------------------------------------------------------------
+      *> \f find/filter
+      *> ---------------------------------------------------------------
+           find-class.
+           MOVE WS-NUM-ROWS TO WS-PRINT-NUM-ROWS
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX) TO WS-PRINT-ROW(WS-IDX)
+           END-PERFORM
+      *> WS-FOUND-IDX here just counts matches -- WS-JDX can't be used
+      *> for that since print-one-row drives WS-JDX as its own
+      *> day-column loop index and leaves it at WS-NUM-DAYS + 1
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PRINT-NUM-ROWS
+               IF FUNCTION TRIM(WSP-SCHOOL(WS-IDX)) =
+                       FUNCTION TRIM(WS-TRIM-INPUT(4:7)) OR
+                       FUNCTION TRIM(WSP-CODE(WS-IDX)) =
+                       FUNCTION TRIM(WS-TRIM-INPUT(4:7))
+                   PERFORM print-one-row
+                   ADD 1 TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM
+           IF WS-FOUND-IDX = 0
+               DISPLAY " - no matching classes"
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> \r repeat-last-add, optionally overriding the time or the days
+      *> ---------------------------------------------------------------
+           repeat-add.
+           IF WS-LAST-ADD-SET = 0
+               DISPLAY " - nothing to repeat yet"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-LAST-ADD-INPUT TO WS-PARSE-SRC
+           IF WS-TRIM-INPUT(4:2) = "T="
+               MOVE WS-TRIM-INPUT(6:4) TO WS-PARSE-SRC(27:4)
+           END-IF
+           IF WS-TRIM-INPUT(4:2) = "D="
+               MOVE WS-TRIM-INPUT(6:7) TO WS-PARSE-SRC(19:7)
+           END-IF
+           PERFORM insert-class
+           EVALUATE WS-SUCCESS
+               WHEN 0
+                   MOVE WS-PARSE-SRC TO WS-LAST-ADD-INPUT
+                   DISPLAY " - added " WS-PARSE-SRC(1:18)
+               WHEN 1
+                   PERFORM show-conflict
+               WHEN 2
+                   DISPLAY " - invalid start time "
+               WHEN 3
+                   DISPLAY " - schedule is full (" WS-MAX-ROWS
+                       " rows)"
+               WHEN 5
+                   DISPLAY " - unrecognized school/course code"
+               WHEN OTHER
+                   DISPLAY " - expected: AAAA999 99999999 9999999 9999"
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------------
+      *> \u undo -- reverts the single most recent change
+      *> ---------------------------------------------------------------
+           undo-last.
+           EVALUATE WS-UNDO-OP
+               WHEN "ADD"
+                   PERFORM VARYING WS-IDX FROM WS-UNDO-IDX BY 1
+                           UNTIL WS-IDX >= WS-NUM-ROWS
+                       MOVE WS-SCHEDULE-ROW(WS-IDX + 1)
+                           TO WS-SCHEDULE-ROW(WS-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-NUM-ROWS
+                   DISPLAY " - undid last add"
+               WHEN "DELETE"
+                   ADD 1 TO WS-NUM-ROWS
+                   PERFORM VARYING WS-IDX FROM WS-NUM-ROWS BY -1
+                           UNTIL WS-IDX <= WS-UNDO-IDX
+                       MOVE WS-SCHEDULE-ROW(WS-IDX - 1)
+                           TO WS-SCHEDULE-ROW(WS-IDX)
+                   END-PERFORM
+                   MOVE WS-UNDO-ROW TO WS-SCHEDULE-ROW(WS-UNDO-IDX)
+                   DISPLAY " - undid last delete"
+               WHEN "EDIT"
+                   MOVE WS-UNDO-ROW TO WS-SCHEDULE-ROW(WS-UNDO-IDX)
+                   DISPLAY " - undid last edit"
+               WHEN "CLEAR"
+                   MOVE WS-UNDO-NUM-ROWS TO WS-NUM-ROWS
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-NUM-ROWS
+                       MOVE WS-UNDO-SCHEDULE-ROW(WS-IDX)
+                           TO WS-SCHEDULE-ROW(WS-IDX)
+                   END-PERFORM
+                   DISPLAY " - undid clear"
+               WHEN OTHER
+                   DISPLAY " - nothing to undo"
+                   EXIT PARAGRAPH
+           END-EVALUATE
+           MOVE SPACES TO WS-UNDO-OP
+           MOVE "undo " TO WS-AUDIT-DETAIL
+           PERFORM write-audit.
+
+      *> ---------------------------------------------------------------
+      *> print-schedule -- sorted grid with a utilization summary
+      *> ---------------------------------------------------------------
            print-schedule.
-           *> YOUR CODE HERE
-           *> --------------
+           PERFORM sort-schedule
+           DISPLAY "SCHL CODE ROOM     " WITH NO ADVANCING
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > WS-NUM-DAYS
+               DISPLAY WS-DAY-NAME(WS-JDX) "     " WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY SPACE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PRINT-NUM-ROWS
+               PERFORM print-one-row
+           END-PERFORM
+           PERFORM print-summary.
+
+           print-one-row.
+           DISPLAY WSP-SCHOOL(WS-IDX) " " WSP-CODE(WS-IDX) " "
+               WSP-ROOM(WS-IDX) " " WITH NO ADVANCING
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > WS-NUM-DAYS
+               IF WSP-DAYS(WS-IDX, WS-JDX) = SPACES
+                   DISPLAY "  --    " WITH NO ADVANCING
+               ELSE
+                   DISPLAY WSP-DAYS(WS-IDX, WS-JDX) " "
+                       WITH NO ADVANCING
+               END-IF
+           END-PERFORM
+           DISPLAY SPACE.
+
+      *> sorts a display-only copy of the table, never the live
+      *> WS-SCHEDULE-ROW, so WS-UNDO-IDX's captured row position stays
+      *> valid even after \p has run
+           sort-schedule.
+           MOVE WS-NUM-ROWS TO WS-PRINT-NUM-ROWS
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX) TO WS-PRINT-ROW(WS-IDX)
+           END-PERFORM
+           IF WS-PRINT-NUM-ROWS > 1
+               SORT WS-PRINT-ROW ON ASCENDING KEY WSP-SCHOOL WSP-CODE
+           END-IF.
 
+           print-summary.
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > WS-NUM-DAYS
+               MOVE 0 TO WS-DAY-COUNT(WS-JDX)
+           END-PERFORM
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PRINT-NUM-ROWS
+               PERFORM VARYING WS-JDX FROM 1 BY 1
+                       UNTIL WS-JDX > WS-NUM-DAYS
+                   IF WSP-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                       ADD 1 TO WS-DAY-COUNT(WS-JDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           DISPLAY "---".
+           DISPLAY "classes per day: " WITH NO ADVANCING
+           PERFORM VARYING WS-JDX FROM 1 BY 1 UNTIL WS-JDX > WS-NUM-DAYS
+               DISPLAY WS-DAY-NAME(WS-JDX) "=" WS-DAY-COUNT(WS-JDX)
+                   " " WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY SPACE
+           DISPLAY "rows used: " WS-NUM-ROWS " / " WS-MAX-ROWS.
+
+      *> ---------------------------------------------------------------
+      *> \c clear-schedule -- requires confirmation unless "\c y" given
+      *> ---------------------------------------------------------------
            clear-schedule.
-           PERFORM do-schedule-clear.
+           IF WS-TRIM-INPUT(4:1) = "y" OR WS-TRIM-INPUT(4:1) = "Y"
+               PERFORM do-confirmed-clear
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-SHELL-FLAG = 0
+               DISPLAY " - clear needs confirmation; use \c y in batch"
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "Really clear the schedule? (y/n): "
+               WITH NO ADVANCING
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM = "y" OR WS-CONFIRM = "Y"
+               PERFORM do-confirmed-clear
+           ELSE
+               DISPLAY " - clear cancelled"
+           END-IF.
+
+           do-confirmed-clear.
+           MOVE WS-NUM-ROWS TO WS-UNDO-NUM-ROWS
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX)
+                 TO WS-UNDO-SCHEDULE-ROW(WS-IDX)
+           END-PERFORM
+           MOVE "CLEAR" TO WS-UNDO-OP
+           PERFORM do-schedule-clear
+           MOVE "clear " TO WS-AUDIT-DETAIL
+           PERFORM write-audit
            DISPLAY " - cleared schedule".
 
            do-schedule-clear.
-           *> YOUR CODE HERE
-           *> --------------
+           MOVE 0 TO WS-NUM-ROWS.
+
+      *> ---------------------------------------------------------------
+      *> persistence: startup load / shutdown save, \s / \l, \o
+      *> ---------------------------------------------------------------
+           load-schedule.
+           MOVE 0 TO WS-NUM-ROWS
+           OPEN INPUT SCHEDULE-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ SCHEDULE-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-row
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE.
+
+           load-one-row.
+           IF WS-NUM-ROWS < WS-MAX-ROWS
+               ADD 1 TO WS-NUM-ROWS
+               MOVE SCHEDULE-FILE-RECORD TO WS-SCHEDULE-ROW(WS-NUM-ROWS)
+           END-IF.
+
+           save-schedule.
+           OPEN OUTPUT SCHEDULE-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX) TO SCHEDULE-FILE-RECORD
+               WRITE SCHEDULE-FILE-RECORD
+           END-PERFORM
+           CLOSE SCHEDULE-FILE.
+
+           do-save-cmd.
+           IF FUNCTION TRIM(WS-TRIM-INPUT(4:56)) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRIM-INPUT(4:56))
+                 TO WS-SCHED-FILENAME
+           END-IF
+           PERFORM save-schedule
+           PERFORM build-sched-filename
+           DISPLAY " - saved schedule".
+
+           do-load-cmd.
+           IF FUNCTION TRIM(WS-TRIM-INPUT(4:56)) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRIM-INPUT(4:56))
+                 TO WS-SCHED-FILENAME
+           END-IF
+           PERFORM load-schedule
+           PERFORM build-sched-filename
+           DISPLAY " - loaded schedule".
+
+      *> does not release the old term's lock or touch
+      *> WS-CURRENT-TERM/WS-SCHED-FILENAME until the new term's lock is
+      *> actually held, so a failed switch leaves the session exactly
+      *> as it was -- old lock intact, old rows still in memory, old
+      *> filenames still in effect -- instead of half-migrated
+           open-term.
+           PERFORM save-schedule
+           MOVE WS-CURRENT-TERM TO WS-OLD-TERM
+           MOVE WS-SCHED-FILENAME TO WS-OLD-SCHED-FILENAME
+           MOVE WS-LOCK-FILENAME TO WS-OLD-LOCK-FILENAME
+           MOVE FUNCTION TRIM(WS-TRIM-INPUT(4:20)) TO WS-CURRENT-TERM
+           PERFORM build-sched-filename
+           PERFORM acquire-lock
+           IF WS-LOCK-HELD = 0
+               MOVE WS-OLD-TERM TO WS-CURRENT-TERM
+               MOVE WS-OLD-SCHED-FILENAME TO WS-SCHED-FILENAME
+               MOVE WS-OLD-LOCK-FILENAME TO WS-LOCK-FILENAME
+      *> acquire-lock's failed attempt on the new term zeroed
+      *> WS-LOCK-HELD, but the old term's lock was never touched and
+      *> is still ours -- restore the flag so release-lock still
+      *> cleans it up at end of session
+               MOVE 1 TO WS-LOCK-HELD
+               DISPLAY " - could not switch terms; staying put"
+               EXIT PARAGRAPH
+           END-IF
+      *> new lock is held -- safe now to release the old term's lock;
+      *> swap WS-LOCK-FILENAME to the old name just long enough to
+      *> delete it, since LOCK-FILE is ASSIGN DYNAMIC on that field
+           MOVE WS-LOCK-FILENAME TO WS-NEW-LOCK-FILENAME
+           MOVE WS-OLD-LOCK-FILENAME TO WS-LOCK-FILENAME
+           DELETE FILE LOCK-FILE
+           MOVE WS-NEW-LOCK-FILENAME TO WS-LOCK-FILENAME
+           PERFORM load-schedule
+           DISPLAY " - now working in term " WS-CURRENT-TERM.
+
+      *> ---------------------------------------------------------------
+      *> single-session file lock on the schedule file in use
+      *> ---------------------------------------------------------------
+           acquire-lock.
+           MOVE 0 TO WS-LOCK-HELD
+           OPEN INPUT LOCK-FILE
+           IF WS-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY " - " FUNCTION TRIM(WS-SCHED-FILENAME)
+                   " is locked by another session"
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY " - could not create lock file for "
+                   FUNCTION TRIM(WS-SCHED-FILENAME)
+               EXIT PARAGRAPH
+           END-IF
+           WRITE LOCK-FILE-RECORD FROM "locked"
+           IF WS-FILE-STATUS NOT = "00"
+               CLOSE LOCK-FILE
+               DISPLAY " - could not write lock file for "
+                   FUNCTION TRIM(WS-SCHED-FILENAME)
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE LOCK-FILE
+           MOVE 1 TO WS-LOCK-HELD.
+
+           release-lock.
+           IF WS-LOCK-HELD = 1
+               DELETE FILE LOCK-FILE
+               MOVE 0 TO WS-LOCK-HELD
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> audit trail -- every successful insert/delete/edit/clear/undo
+      *> ---------------------------------------------------------------
+           write-audit.
+           IF WS-DRYRUN-FLAG = 1 OR WS-REPLAY-FLAG = 1
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-TS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-FILE-RECORD
+           STRING WS-TS DELIMITED BY SIZE " " DELIMITED BY SIZE
+               WS-AUDIT-DETAIL DELIMITED BY SIZE " " DELIMITED BY SIZE
+               WS-TRIM-INPUT DELIMITED BY SIZE
+               INTO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD
+           CLOSE AUDIT-FILE.
+
+      *> ---------------------------------------------------------------
+      *> master school/course-code list (loaded once at startup)
+      *> ---------------------------------------------------------------
+           load-master-list.
+           MOVE 0 TO WS-MASTER-COUNT
+           OPEN INPUT MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ MASTER-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-master-entry
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE.
+
+           load-one-master-entry.
+           IF WS-MASTER-COUNT < 500
+               ADD 1 TO WS-MASTER-COUNT
+               MOVE MASTER-FILE-RECORD(1:4) TO
+                   WS-MASTER-SCHOOL(WS-MASTER-COUNT)
+               MOVE MASTER-FILE-RECORD(5:3) TO
+                   WS-MASTER-CODE(WS-MASTER-COUNT)
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> exports
+      *> ---------------------------------------------------------------
+           export-csv.
+           IF FUNCTION TRIM(WS-TRIM-INPUT(4:56)) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRIM-INPUT(4:56))
+                 TO WS-CSV-FILENAME
+           ELSE
+               MOVE "SCHEDULE.CSV" TO WS-CSV-FILENAME
+           END-IF
+           OPEN OUTPUT CSV-FILE
+           MOVE SPACES TO CSV-FILE-RECORD
+           STRING "SCHOOL,CODE,ROOM,"
+               WS-DAY-NAME(1) "," WS-DAY-NAME(2) "," WS-DAY-NAME(3) ","
+               WS-DAY-NAME(4) "," WS-DAY-NAME(5) "," WS-DAY-NAME(6) ","
+               WS-DAY-NAME(7)
+               DELIMITED BY SIZE INTO CSV-FILE-RECORD
+           WRITE CSV-FILE-RECORD
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-ROWS
+               PERFORM write-one-csv-row
+           END-PERFORM
+           CLOSE CSV-FILE
+           DISPLAY " - exported CSV to " WS-CSV-FILENAME.
+
+           write-one-csv-row.
+           MOVE SPACES TO CSV-FILE-RECORD
+           STRING FUNCTION TRIM(WS-SCHOOL(WS-IDX)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CODE(WS-IDX)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROOM(WS-IDX)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 1)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 2)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 3)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 4)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 5)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 6)) "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DAYS(WS-IDX, 7))
+               DELIMITED BY SIZE INTO CSV-FILE-RECORD
+           WRITE CSV-FILE-RECORD.
+
+      *> room-booking system layout: ROOM(8) DAYLETTER(1) TIME(4)
+      *> SCHOOL(4) CODE(3) -- one line per room/day the class meets
+           export-roombooking.
+           IF FUNCTION TRIM(WS-TRIM-INPUT(4:56)) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-TRIM-INPUT(4:56))
+                   TO WS-ROOMBOOK-FILENAME
+           ELSE
+               MOVE "ROOMBOOK.DAT" TO WS-ROOMBOOK-FILENAME
+           END-IF
+           OPEN OUTPUT ROOMBOOK-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-ROWS
+               PERFORM VARYING WS-JDX FROM 1 BY 1
+                       UNTIL WS-JDX > WS-NUM-DAYS
+                   IF WS-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                       PERFORM write-one-roombooking-row
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE ROOMBOOK-FILE
+           DISPLAY " - exported room-booking feed to "
+               WS-ROOMBOOK-FILENAME.
+
+           write-one-roombooking-row.
+           MOVE SPACES TO ROOMBOOK-FILE-RECORD
+           STRING WS-ROOM(WS-IDX) DELIMITED BY SIZE
+               WS-DAY-LETTERS(WS-JDX:1) DELIMITED BY SIZE
+               WS-DAYS(WS-IDX, WS-JDX)(1:4) DELIMITED BY SIZE
+               WS-SCHOOL(WS-IDX) DELIMITED BY SIZE
+               WS-CODE(WS-IDX) DELIMITED BY SIZE
+               INTO ROOMBOOK-FILE-RECORD
+           WRITE ROOMBOOK-FILE-RECORD.
+
+      *> ---------------------------------------------------------------
+      *> --batch: run console commands from a file, no prompts
+      *> ---------------------------------------------------------------
+           run-batch.
+           OPEN INPUT CMD-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY " - batch file not found: " WS-CMD-FILENAME
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ CMD-FILE INTO WS-INPUT
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM process-command
+               END-READ
+           END-PERFORM
+           CLOSE CMD-FILE.
+
+      *> ---------------------------------------------------------------
+      *> --dry-run: validate a transaction feed without persisting it
+      *> ---------------------------------------------------------------
+           run-dry-run.
+           OPEN INPUT CMD-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY " - feed file not found: " WS-CMD-FILENAME
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ CMD-FILE INTO WS-PARSE-SRC
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM report-dry-run-line
+               END-READ
+           END-PERFORM
+           CLOSE CMD-FILE.
+
+           report-dry-run-line.
+           IF FUNCTION TRIM(WS-PARSE-SRC) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM insert-class
+           EVALUATE WS-SUCCESS
+               WHEN 0
+                   DISPLAY "WOULD ADD   : " WS-PARSE-SRC(1:30)
+               WHEN 1
+                   DISPLAY "WOULD REJECT: " WS-PARSE-SRC(1:30)
+                       " (overlap)"
+               WHEN 2
+                   DISPLAY "WOULD REJECT: " WS-PARSE-SRC(1:30)
+                       " (bad start time)"
+               WHEN 3
+                   DISPLAY "WOULD REJECT: " WS-PARSE-SRC(1:30)
+                       " (schedule full)"
+               WHEN 5
+                   DISPLAY "WOULD REJECT: " WS-PARSE-SRC(1:30)
+                       " (unknown school/code)"
+               WHEN OTHER
+                   DISPLAY "WOULD REJECT: " WS-PARSE-SRC(1:30)
+                       " (bad format)"
+           END-EVALUATE.
+
+      *> ---------------------------------------------------------------
+      *> --replay: echo and re-run a captured command sequence so the
+      *> transcript can be diffed against a previously captured run
+      *> ---------------------------------------------------------------
+           run-replay.
+           OPEN INPUT CMD-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY " - replay file not found: " WS-CMD-FILENAME
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ CMD-FILE INTO WS-INPUT
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM replay-one-line
+               END-READ
+           END-PERFORM
+           CLOSE CMD-FILE.
+
+           replay-one-line.
+           IF FUNCTION TRIM(WS-INPUT) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           DISPLAY "> " FUNCTION TRIM(WS-INPUT)
+           PERFORM process-command.
