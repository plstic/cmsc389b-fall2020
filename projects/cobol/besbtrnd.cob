@@ -0,0 +1,144 @@
+      *> >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESBTRND.
+      *> modification history
+      *>   2026-08-08  cross-term trend report: class count and capacity
+      *>               utilization for each saved per-term schedule file
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TERM-LIST-FILE ASSIGN DYNAMIC WS-TERM-LIST-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SCHEDULE-FILE ASSIGN DYNAMIC WS-SCHED-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN DYNAMIC WS-LOCK-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TERM-LIST-FILE.
+       01 TERM-LIST-FILE-RECORD PIC X(20).
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-FILE-RECORD.
+           COPY SCHEDROW
+               REPLACING SCHEDROW-SCHOOL BY SFR-SCHOOL
+                         SCHEDROW-CODE BY SFR-CODE
+                         SCHEDROW-ROOM BY SFR-ROOM
+                         SCHEDROW-DAYS BY SFR-DAYS.
+       FD LOCK-FILE.
+       01 LOCK-FILE-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+           01 WS-IDX PIC 9(4) VALUE 0.
+           01 WS-EOF-FLAG PIC 9(1) VALUE 0.
+           01 WS-NUM-ROWS PIC 9(3) VALUE 0.
+           01 WS-MAX-ROWS PIC 9(3) VALUE 200.
+           01 WS-PCT PIC 999.
+
+           01 WS-CURRENT-TERM PIC X(20) VALUE SPACES.
+           01 WS-TERM-LIST-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-SCHED-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-LOCK-FILENAME PIC X(64) VALUE SPACES.
+           01 WS-LOCK-ACTIVE PIC 9(1) VALUE 0.
+           01 WS-FILE-STATUS PIC X(2) VALUE "00".
+           01 WS-TERM-COUNT PIC 9(4) VALUE 0.
+
+           01 ARGV PIC X(100) VALUE SPACES.
+           01 CMDSTATUS PIC X VALUE SPACES.
+               88 LASTCMD VALUE "l".
+       PROCEDURE DIVISION.
+           PERFORM UNTIL LASTCMD
+               MOVE LOW-VALUES TO ARGV
+               ACCEPT ARGV FROM ARGUMENT-VALUE
+               IF ARGV > LOW-VALUES
+                   MOVE ARGV TO WS-TERM-LIST-FILENAME
+               ELSE
+                   MOVE "l" TO CMDSTATUS
+               END-IF
+           END-PERFORM.
+           IF FUNCTION TRIM(WS-TERM-LIST-FILENAME) = SPACES
+               DISPLAY "BESBTRND: usage: besbtrnd TERMLISTFILE"
+               DISPLAY "  TERMLISTFILE -- one term name per line, in"
+               DISPLAY "  the order the trend report should show them"
+               STOP RUN
+           END-IF.
+           DISPLAY "BESBTRND: class-count / utilization trend".
+           DISPLAY "TERM                 ROWS  CAP  PCT".
+           PERFORM run-trend.
+           IF WS-TERM-COUNT = 0
+               DISPLAY " - no terms listed in " WS-TERM-LIST-FILENAME
+           END-IF.
+           STOP RUN.
+
+           run-trend.
+           OPEN INPUT TERM-LIST-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "BESBTRND: term list file not found: "
+                   WS-TERM-LIST-FILENAME
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ TERM-LIST-FILE INTO WS-CURRENT-TERM
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM report-one-term
+               END-READ
+           END-PERFORM
+           CLOSE TERM-LIST-FILE.
+
+           report-one-term.
+           IF FUNCTION TRIM(WS-CURRENT-TERM) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-TERM-COUNT
+           PERFORM build-sched-filename
+           PERFORM check-lock
+           IF WS-LOCK-ACTIVE = 1
+               DISPLAY WS-CURRENT-TERM "  (locked by another session"
+                   " -- skipped)"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM count-schedule-rows
+           COMPUTE WS-PCT = WS-NUM-ROWS * 100 / WS-MAX-ROWS
+           DISPLAY WS-CURRENT-TERM "  " WS-NUM-ROWS "  "
+               WS-MAX-ROWS "  " WS-PCT "%".
+
+           build-sched-filename.
+           MOVE SPACES TO WS-SCHED-FILENAME.
+           STRING "SCHED-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-TERM) DELIMITED BY SPACE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-SCHED-FILENAME.
+           MOVE SPACES TO WS-LOCK-FILENAME.
+           STRING FUNCTION TRIM(WS-SCHED-FILENAME) DELIMITED BY SPACE
+               ".LOCK" DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME.
+
+      *> this report only reads each term's schedule file, so it never
+      *> takes BESBUBO/BESBLOAD's write lock itself -- it just skips a
+      *> term while one of them holds it, the same way BESBRECO refuses
+      *> to tie out against a schedule file mid-write
+           check-lock.
+           MOVE 0 TO WS-LOCK-ACTIVE
+           OPEN INPUT LOCK-FILE
+           IF WS-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               MOVE 1 TO WS-LOCK-ACTIVE
+           END-IF.
+
+           count-schedule-rows.
+           MOVE 0 TO WS-NUM-ROWS
+           OPEN INPUT SCHEDULE-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ SCHEDULE-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-NUM-ROWS
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE
+           MOVE 0 TO WS-EOF-FLAG.
