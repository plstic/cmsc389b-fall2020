@@ -0,0 +1,467 @@
+      *> >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESBRECO.
+      *> modification history
+      *>   2026-08-08  nightly tie-out report: diffs a transaction feed
+      *>               against the schedule BESBLOAD produced from it
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SCHEDULE-FILE ASSIGN DYNAMIC WS-SCHED-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN DYNAMIC WS-MASTER-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN DYNAMIC WS-LOCK-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-FILE-RECORD PIC X(80).
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-FILE-RECORD.
+           COPY SCHEDROW
+               REPLACING SCHEDROW-SCHOOL BY SFR-SCHOOL
+                         SCHEDROW-CODE BY SFR-CODE
+                         SCHEDROW-ROOM BY SFR-ROOM
+                         SCHEDROW-DAYS BY SFR-DAYS.
+       FD MASTER-FILE.
+       01 MASTER-FILE-RECORD PIC X(7).
+       FD LOCK-FILE.
+       01 LOCK-FILE-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+           01 WS-IDX   PIC 9(4) VALUE 0.
+           01 WS-JDX   PIC 9(4) VALUE 0.
+           01 WS-EOF-FLAG PIC 9(1) VALUE 0.
+           01 WS-LINE-NUM PIC 9(6) VALUE 0.
+
+           01 WS-ADDED-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+           01 WS-MISSING-COUNT PIC 9(6) VALUE 0.
+
+           01 WS-SCHEDULE.
+               02 WS-NUM-ROWS PIC 9(3) VALUE 0.
+               02 WS-MAX-ROWS PIC 9(3) VALUE 200.
+               02 WS-NUM-DAYS PIC 9(3) VALUE 7.
+               02 WS-SCHEDULE-ROW OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-NUM-ROWS
+                   INDEXED BY WS-SIDX.
+                   COPY SCHEDROW
+                       REPLACING SCHEDROW-SCHOOL BY WS-SCHOOL
+                                 SCHEDROW-CODE BY WS-CODE
+                                 SCHEDROW-ROOM BY WS-ROOM
+                                 SCHEDROW-DAYS BY WS-DAYS.
+
+      *> a schedule row can only satisfy one transaction line -- without
+      *> this, two transaction lines that both describe the same row
+      *> (e.g. a duplicate in the feed) would both match it and both
+      *> get counted as ADDED, when BESBLOAD could only have added the
+      *> row once and would have rejected the duplicate as a conflict
+           01 WS-ROW-CONSUMED.
+               02 WS-ROW-CONSUMED-FLAG PIC 9(1) VALUE 0
+                   OCCURS 0 TO 200 TIMES DEPENDING ON WS-NUM-ROWS.
+
+           01 WS-SUCCESS PIC 9(1) VALUE 1.
+           01 WS-MATCH-IDX PIC 9(4) VALUE 0.
+           01 WS-ROW-MATCHES PIC 9(1) VALUE 0.
+
+           01 WS-CURRENT-TERM PIC X(20) VALUE "DEFAULT".
+           01 WS-TRANS-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-SCHED-FILENAME PIC X(60).
+           01 WS-MASTER-FILENAME PIC X(20) VALUE "SCHOOLS.DAT".
+           01 WS-LOCK-FILENAME PIC X(64).
+           01 WS-FILE-STATUS PIC X(2) VALUE "00".
+
+           01 WS-PARSE-SRC PIC X(80) VALUE SPACES.
+           01 WS-P-SCHOOL PIC A(4).
+           01 WS-P-CODE PIC X(3).
+           01 WS-P-ROOM PIC X(8).
+           01 WS-P-DAYS PIC X(7).
+           01 WS-P-TIME PIC X(4).
+
+           01 WS-HH PIC 9(2).
+           01 WS-MM PIC 9(2).
+           01 WS-START-MIN PIC 9(4).
+           01 WS-END-MIN PIC 9(4).
+           01 WS-CLASS-LEN PIC 9(3) VALUE 50.
+           01 WS-OTH-HH PIC 9(2).
+           01 WS-OTH-MM PIC 9(2).
+           01 WS-OTH-START-MIN PIC 9(4).
+           01 WS-OTH-END-MIN PIC 9(4).
+           01 WS-RANGE-OVERLAP PIC 9(1) VALUE 0.
+           01 WS-CONFLICT-IDX PIC 9(4) VALUE 0.
+           01 WS-CONFLICT-DAY PIC 9(2) VALUE 0.
+           01 WS-EXCLUDE-IDX PIC 9(4) VALUE 0.
+
+           01 WS-MASTER-COUNT PIC 9(4) VALUE 0.
+           01 WS-MASTER-LIST.
+               02 WS-MASTER-ENTRY OCCURS 500 TIMES.
+                   03 WS-MASTER-SCHOOL PIC A(4).
+                   03 WS-MASTER-CODE PIC X(3).
+           01 WS-MASTER-FOUND PIC 9(1) VALUE 0.
+
+           01 ARGV PIC X(100) VALUE SPACES.
+           01 CMDSTATUS PIC X VALUE SPACES.
+               88 LASTCMD VALUE "l".
+       PROCEDURE DIVISION.
+           PERFORM UNTIL LASTCMD
+               MOVE LOW-VALUES TO ARGV
+               ACCEPT ARGV FROM ARGUMENT-VALUE
+               IF ARGV > LOW-VALUES
+                   PERFORM process-argv
+               ELSE
+                   MOVE "l" TO CMDSTATUS
+               END-IF
+           END-PERFORM.
+           IF FUNCTION TRIM(WS-TRANS-FILENAME) = SPACES
+               DISPLAY "BESBRECO: usage: besbreco TRANSFILE [--term=X]"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM build-sched-filename.
+           PERFORM check-lock.
+           IF RETURN-CODE NOT = 0
+               STOP RUN
+           END-IF.
+           PERFORM load-master-list.
+           PERFORM load-schedule.
+           DISPLAY "BESBRECO: tie-out for " WS-TRANS-FILENAME
+               " against " WS-SCHED-FILENAME.
+           PERFORM run-reconcile.
+           DISPLAY "---".
+           DISPLAY "added: " WS-ADDED-COUNT
+               " rejected: " WS-REJECTED-COUNT
+               " missing: " WS-MISSING-COUNT.
+           IF RETURN-CODE = 0 AND WS-ADDED-COUNT = 0
+                   AND WS-REJECTED-COUNT = 0 AND WS-MISSING-COUNT = 0
+               DISPLAY "BESBRECO: no transaction lines were processed"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *> classifies by what the arg IS, not by its position on the
+      *> command line -- --term= can come before or after the
+      *> transaction filename
+           process-argv.
+           EVALUATE TRUE
+               WHEN ARGV(1:7) = "--term="
+                   MOVE ARGV(8:93) TO WS-CURRENT-TERM
+               WHEN FUNCTION TRIM(WS-TRANS-FILENAME) = SPACES
+                   MOVE ARGV TO WS-TRANS-FILENAME
+               WHEN OTHER
+                   DISPLAY "BESBRECO: invalid arg: " ARGV
+           END-EVALUATE.
+
+           build-sched-filename.
+           MOVE SPACES TO WS-SCHED-FILENAME.
+           STRING "SCHED-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-TERM) DELIMITED BY SPACE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-SCHED-FILENAME.
+           MOVE SPACES TO WS-LOCK-FILENAME.
+           STRING FUNCTION TRIM(WS-SCHED-FILENAME) DELIMITED BY SPACE
+               ".LOCK" DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME.
+
+      *> this report only reads the schedule file, so it never takes
+      *> BESBUBO/BESBLOAD's write lock itself -- it just refuses to tie
+      *> out while one of them holds it, so it can't read a schedule
+      *> file mid-write and report a half-applied load as the truth
+           check-lock.
+           OPEN INPUT LOCK-FILE
+           IF WS-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "BESBRECO: " FUNCTION TRIM(WS-SCHED-FILENAME)
+                   " is locked by another session; try again later"
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> reads each transaction line and classifies it: ADDED (a row in
+      *> the final schedule matches it exactly), REJECTED (the same
+      *> format/overlap/capacity/master-list check insert-class runs
+      *> says why it couldn't have made it in, including a conflict or
+      *> capacity exclusion found against the final schedule), or
+      *> MISSING (it looks valid and uncontested but still isn't in the
+      *> schedule -- never actually got sent, or fell out for some
+      *> other reason the feed itself doesn't explain)
+      *> ---------------------------------------------------------------
+           run-reconcile.
+           MOVE 0 TO WS-LINE-NUM
+           MOVE 0 TO WS-EOF-FLAG
+           OPEN INPUT TRANS-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "BESBRECO: transaction file not found: "
+                   WS-TRANS-FILENAME
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ TRANS-FILE INTO WS-PARSE-SRC
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM reconcile-one-line
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+
+           reconcile-one-line.
+           ADD 1 TO WS-LINE-NUM
+           IF FUNCTION TRIM(WS-PARSE-SRC) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM parse-add-fields
+           PERFORM find-matching-row
+           IF WS-MATCH-IDX > 0
+               MOVE 1 TO WS-ROW-CONSUMED-FLAG(WS-MATCH-IDX)
+               ADD 1 TO WS-ADDED-COUNT
+               DISPLAY "ADDED   line " WS-LINE-NUM " : "
+                   WS-PARSE-SRC(1:30)
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM validate-add-fields
+           IF WS-SUCCESS NOT = 9
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "REJECTED line " WS-LINE-NUM " code "
+                   WS-SUCCESS " : " WS-PARSE-SRC(1:30)
+               EXIT PARAGRAPH
+           END-IF
+      *> format/master-list checks passed but the line isn't in the
+      *> final schedule -- tell a real conflict/capacity exclusion
+      *> (tying back to the same codes insert-class uses) apart from a
+      *> line that simply never got sent
+           PERFORM classify-excluded-line
+           IF WS-SUCCESS NOT = 9
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "REJECTED line " WS-LINE-NUM " code "
+                   WS-SUCCESS " : " WS-PARSE-SRC(1:30)
+           ELSE
+               ADD 1 TO WS-MISSING-COUNT
+               DISPLAY "MISSING line " WS-LINE-NUM " : "
+                   WS-PARSE-SRC(1:30)
+           END-IF.
+
+      *> a line that passed validation but lost a row in the final
+      *> schedule was excluded either because it collided with a row
+      *> that won the slot (code 1) or because the table was already
+      *> at capacity (code 3) -- both checked against the final
+      *> schedule, which is equivalent to checking against whatever
+      *> had already been accepted at the time this line was loaded
+           classify-excluded-line.
+           MOVE 0 TO WS-EXCLUDE-IDX
+           PERFORM find-conflict
+           IF WS-CONFLICT-IDX > 0
+               MOVE 1 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-NUM-ROWS >= WS-MAX-ROWS
+               MOVE 3 TO WS-SUCCESS
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> parsing/format/master-list validation mirrors BESBUBO's
+      *> insert-class so the REJECTED codes here mean the same thing
+      *> they do in the shell; find-conflict below (called from
+      *> classify-excluded-line) mirrors insert-class's own conflict
+      *> check the same way, so overlap (1) and capacity (3) exclusions
+      *> get reported correctly too, not lumped in under MISSING
+      *> ---------------------------------------------------------------
+           parse-add-fields.
+           MOVE WS-PARSE-SRC(1:4) TO WS-P-SCHOOL
+           MOVE WS-PARSE-SRC(6:3) TO WS-P-CODE
+           MOVE WS-PARSE-SRC(10:8) TO WS-P-ROOM
+           MOVE WS-PARSE-SRC(19:7) TO WS-P-DAYS
+           MOVE WS-PARSE-SRC(27:4) TO WS-P-TIME.
+
+           validate-add-fields.
+           MOVE 9 TO WS-SUCCESS
+           IF WS-P-SCHOOL IS NOT ALPHABETIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CODE IS NOT NUMERIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM validate-days-flags
+           IF WS-SUCCESS = 4
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-TIME IS NOT NUMERIC
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           IF WS-HH > 23 OR WS-MM > 59
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM search-master-list
+           IF WS-MASTER-FOUND = 0
+               MOVE 5 TO WS-SUCCESS
+           END-IF.
+
+           validate-days-flags.
+           MOVE 0 TO WS-JDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-DAYS
+               IF WS-P-DAYS(WS-IDX:1) NOT = "0" AND
+                       WS-P-DAYS(WS-IDX:1) NOT = "1"
+                   MOVE 4 TO WS-SUCCESS
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-P-DAYS(WS-IDX:1) = "1"
+                   ADD 1 TO WS-JDX
+               END-IF
+           END-PERFORM
+           IF WS-JDX = 0
+               MOVE 4 TO WS-SUCCESS
+           END-IF.
+
+           search-master-list.
+           MOVE 0 TO WS-MASTER-FOUND
+           IF WS-MASTER-COUNT = 0
+               MOVE 1 TO WS-MASTER-FOUND
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MASTER-COUNT
+                       OR WS-MASTER-FOUND = 1
+               IF WS-MASTER-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                       WS-MASTER-CODE(WS-IDX) = WS-P-CODE
+                   MOVE 1 TO WS-MASTER-FOUND
+               END-IF
+           END-PERFORM.
+
+           compute-minutes.
+           COMPUTE WS-START-MIN = WS-HH * 60 + WS-MM
+           COMPUTE WS-END-MIN = WS-START-MIN + WS-CLASS-LEN.
+
+           compute-other-minutes.
+           COMPUTE WS-OTH-START-MIN = WS-OTH-HH * 60 + WS-OTH-MM
+           COMPUTE WS-OTH-END-MIN = WS-OTH-START-MIN + WS-CLASS-LEN.
+
+           find-conflict.
+           MOVE 0 TO WS-CONFLICT-IDX
+           MOVE 0 TO WS-CONFLICT-DAY
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           PERFORM compute-minutes
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-CONFLICT-IDX > 0
+               IF WS-IDX NOT = WS-EXCLUDE-IDX
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-NUM-DAYS
+                               OR WS-CONFLICT-IDX > 0
+                       IF WS-P-DAYS(WS-JDX:1) = "1" AND
+                               WS-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                           PERFORM check-one-conflict
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           check-one-conflict.
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(1:2) TO WS-OTH-HH
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(3:2) TO WS-OTH-MM
+           PERFORM compute-other-minutes
+           MOVE 0 TO WS-RANGE-OVERLAP
+           IF WS-START-MIN < WS-OTH-END-MIN AND
+                   WS-OTH-START-MIN < WS-END-MIN
+               MOVE 1 TO WS-RANGE-OVERLAP
+           END-IF
+           IF WS-RANGE-OVERLAP = 1 AND
+                   (WS-ROOM(WS-IDX) = WS-P-ROOM OR
+                   (WS-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                    WS-CODE(WS-IDX) = WS-P-CODE))
+               MOVE WS-IDX TO WS-CONFLICT-IDX
+               MOVE WS-JDX TO WS-CONFLICT-DAY
+           END-IF.
+
+      *> a transaction line matches a schedule row when school+code+room
+      *> agree and the row's day flags agree with the transaction's
+           find-matching-row.
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-MATCH-IDX > 0
+               IF WS-ROW-CONSUMED-FLAG(WS-IDX) = 0 AND
+                       WS-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                       WS-CODE(WS-IDX) = WS-P-CODE AND
+                       WS-ROOM(WS-IDX) = WS-P-ROOM
+                   PERFORM check-row-days-match
+                   IF WS-ROW-MATCHES = 1
+                       MOVE WS-IDX TO WS-MATCH-IDX
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           check-row-days-match.
+           MOVE 1 TO WS-ROW-MATCHES
+           PERFORM VARYING WS-JDX FROM 1 BY 1
+                   UNTIL WS-JDX > WS-NUM-DAYS
+               IF WS-P-DAYS(WS-JDX:1) = "1"
+                   IF WS-DAYS(WS-IDX, WS-JDX)(1:4) NOT = WS-P-TIME
+                       MOVE 0 TO WS-ROW-MATCHES
+                   END-IF
+               ELSE
+                   IF WS-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                       MOVE 0 TO WS-ROW-MATCHES
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *> ---------------------------------------------------------------
+      *> loads the schedule file BESBLOAD wrote, to tie out against
+      *> ---------------------------------------------------------------
+           load-schedule.
+           MOVE 0 TO WS-NUM-ROWS
+           OPEN INPUT SCHEDULE-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ SCHEDULE-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-row
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE
+           MOVE 0 TO WS-EOF-FLAG.
+
+           load-one-row.
+           IF WS-NUM-ROWS < WS-MAX-ROWS
+               ADD 1 TO WS-NUM-ROWS
+               MOVE SCHEDULE-FILE-RECORD TO WS-SCHEDULE-ROW(WS-NUM-ROWS)
+           END-IF.
+
+           load-master-list.
+           MOVE 0 TO WS-MASTER-COUNT
+           OPEN INPUT MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ MASTER-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-master-entry
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           MOVE 0 TO WS-EOF-FLAG.
+
+           load-one-master-entry.
+           IF WS-MASTER-COUNT < 500
+               ADD 1 TO WS-MASTER-COUNT
+               MOVE MASTER-FILE-RECORD(1:4) TO
+                   WS-MASTER-SCHOOL(WS-MASTER-COUNT)
+               MOVE MASTER-FILE-RECORD(5:3) TO
+                   WS-MASTER-CODE(WS-MASTER-COUNT)
+           END-IF.
