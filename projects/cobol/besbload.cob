@@ -0,0 +1,521 @@
+      *> >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BESBLOAD.
+      *> modification history
+      *>   2026-08-08  non-interactive transaction loader for BESBUBO's
+      *>               per-term schedule files, with restart/checkpoint
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SCHEDULE-FILE ASSIGN DYNAMIC WS-SCHED-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT MASTER-FILE ASSIGN DYNAMIC WS-MASTER-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT LOCK-FILE ASSIGN DYNAMIC WS-LOCK-FILENAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-FILE-RECORD PIC X(80).
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-FILE-RECORD.
+           COPY SCHEDROW
+               REPLACING SCHEDROW-SCHOOL BY SFR-SCHOOL
+                         SCHEDROW-CODE BY SFR-CODE
+                         SCHEDROW-ROOM BY SFR-ROOM
+                         SCHEDROW-DAYS BY SFR-DAYS.
+       FD MASTER-FILE.
+       01 MASTER-FILE-RECORD PIC X(7).
+       FD AUDIT-FILE.
+       01 AUDIT-FILE-RECORD PIC X(100).
+       FD CKPT-FILE.
+       01 CKPT-FILE-RECORD PIC 9(6).
+       FD LOCK-FILE.
+       01 LOCK-FILE-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+      *> main data
+           01 WS-IDX   PIC 9(4) VALUE 0.
+           01 WS-JDX   PIC 9(4) VALUE 0.
+           01 WS-EOF-FLAG PIC 9(1) VALUE 0.
+           01 WS-LINE-NUM PIC 9(6) VALUE 0.
+           01 WS-RESUME-AT PIC 9(6) VALUE 0.
+           01 WS-ADDED-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+
+           01 WS-SCHEDULE.
+               02 WS-NUM-ROWS PIC 9(3) VALUE 0.
+               02 WS-MAX-ROWS PIC 9(3) VALUE 200.
+               02 WS-NUM-DAYS PIC 9(3) VALUE 7.
+               02 WS-SCHEDULE-ROW OCCURS 0 TO 200 TIMES
+                   DEPENDING ON WS-NUM-ROWS
+                   INDEXED BY WS-SIDX.
+                   COPY SCHEDROW
+                       REPLACING SCHEDROW-SCHOOL BY WS-SCHOOL
+                                 SCHEDROW-CODE BY WS-CODE
+                                 SCHEDROW-ROOM BY WS-ROOM
+                                 SCHEDROW-DAYS BY WS-DAYS.
+
+           01 WS-SUCCESS PIC 9(1) VALUE 1.
+           01 WS-EXCLUDE-IDX PIC 9(4) VALUE 0.
+           01 WS-CONFLICT-IDX PIC 9(4) VALUE 0.
+           01 WS-CONFLICT-DAY PIC 9(2) VALUE 0.
+
+      *> filenames / term
+           01 WS-CURRENT-TERM PIC X(20) VALUE "DEFAULT".
+           01 WS-TRANS-FILENAME PIC X(60) VALUE SPACES.
+           01 WS-SCHED-FILENAME PIC X(60).
+           01 WS-MASTER-FILENAME PIC X(20) VALUE "SCHOOLS.DAT".
+           01 WS-AUDIT-FILENAME PIC X(20) VALUE "BESBUBO.AUDIT".
+           01 WS-CKPT-FILENAME PIC X(64).
+           01 WS-LOCK-FILENAME PIC X(64).
+           01 WS-LOCK-HELD PIC 9(1) VALUE 0.
+           01 WS-FILE-STATUS PIC X(2) VALUE "00".
+           01 WS-TS PIC X(21).
+           01 WS-AUDIT-DETAIL PIC X(8) VALUE "load    ".
+
+      *> parsed fields, same layout insert-class uses in BESBUBO
+           01 WS-PARSE-SRC PIC X(80) VALUE SPACES.
+           01 WS-P-SCHOOL PIC A(4).
+           01 WS-P-CODE PIC X(3).
+           01 WS-P-ROOM PIC X(8).
+           01 WS-P-DAYS PIC X(7).
+           01 WS-P-TIME PIC X(4).
+
+      *> time-range validation / overlap working fields
+           01 WS-HH PIC 9(2).
+           01 WS-MM PIC 9(2).
+           01 WS-START-MIN PIC 9(4).
+           01 WS-END-MIN PIC 9(4).
+           01 WS-CLASS-LEN PIC 9(3) VALUE 50.
+           01 WS-OTH-HH PIC 9(2).
+           01 WS-OTH-MM PIC 9(2).
+           01 WS-OTH-START-MIN PIC 9(4).
+           01 WS-OTH-END-MIN PIC 9(4).
+           01 WS-RANGE-OVERLAP PIC 9(1) VALUE 0.
+
+      *> master school/course-code list
+           01 WS-MASTER-COUNT PIC 9(4) VALUE 0.
+           01 WS-MASTER-LIST.
+               02 WS-MASTER-ENTRY OCCURS 500 TIMES.
+                   03 WS-MASTER-SCHOOL PIC A(4).
+                   03 WS-MASTER-CODE PIC X(3).
+           01 WS-MASTER-FOUND PIC 9(1) VALUE 0.
+
+      *> command-line args
+           01 ARGV PIC X(100) VALUE SPACES.
+           01 CMDSTATUS PIC X VALUE SPACES.
+               88 LASTCMD VALUE "l".
+       PROCEDURE DIVISION.
+           PERFORM UNTIL LASTCMD
+               MOVE LOW-VALUES TO ARGV
+               ACCEPT ARGV FROM ARGUMENT-VALUE
+               IF ARGV > LOW-VALUES
+                   PERFORM process-argv
+               ELSE
+                   MOVE "l" TO CMDSTATUS
+               END-IF
+           END-PERFORM.
+           IF FUNCTION TRIM(WS-TRANS-FILENAME) = SPACES
+               DISPLAY "BESBLOAD: usage: besbload TRANSFILE [--term=X]"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           STRING FUNCTION TRIM(WS-TRANS-FILENAME) DELIMITED BY SIZE
+               ".CKPT" DELIMITED BY SIZE
+               INTO WS-CKPT-FILENAME.
+           PERFORM build-sched-filename.
+           PERFORM acquire-lock.
+           IF WS-LOCK-HELD = 0
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM load-master-list.
+           PERFORM load-schedule.
+           PERFORM load-checkpoint.
+           PERFORM run-load.
+           PERFORM save-schedule.
+           PERFORM release-lock.
+           IF WS-EOF-FLAG = 1
+               PERFORM clear-checkpoint
+           END-IF.
+           DISPLAY "BESBLOAD: added " WS-ADDED-COUNT
+               " rejected " WS-REJECTED-COUNT
+               " (resumed at line " WS-RESUME-AT ")".
+           IF RETURN-CODE = 0 AND WS-ADDED-COUNT = 0
+                   AND WS-REJECTED-COUNT = 0
+               DISPLAY "BESBLOAD: no transaction lines were processed"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      *> classifies by what the arg IS, not by its position on the
+      *> command line -- --term= can come before or after the
+      *> transaction filename
+           process-argv.
+           EVALUATE TRUE
+               WHEN ARGV(1:7) = "--term="
+                   MOVE ARGV(8:93) TO WS-CURRENT-TERM
+               WHEN FUNCTION TRIM(WS-TRANS-FILENAME) = SPACES
+                   MOVE ARGV TO WS-TRANS-FILENAME
+               WHEN OTHER
+                   DISPLAY "BESBLOAD: invalid arg: " ARGV
+           END-EVALUATE.
+
+           build-sched-filename.
+           MOVE SPACES TO WS-SCHED-FILENAME.
+           STRING "SCHED-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CURRENT-TERM) DELIMITED BY SPACE
+               ".DAT" DELIMITED BY SIZE
+               INTO WS-SCHED-FILENAME.
+           MOVE SPACES TO WS-LOCK-FILENAME.
+           STRING FUNCTION TRIM(WS-SCHED-FILENAME) DELIMITED BY SPACE
+               ".LOCK" DELIMITED BY SIZE
+               INTO WS-LOCK-FILENAME.
+
+      *> ---------------------------------------------------------------
+      *> same sentinel-file lock BESBUBO uses on the schedule file, so
+      *> an unattended load can't silently race an interactive session
+      *> (or another load) that has the term open
+      *> ---------------------------------------------------------------
+           acquire-lock.
+           MOVE 0 TO WS-LOCK-HELD
+           OPEN INPUT LOCK-FILE
+           IF WS-FILE-STATUS = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "BESBLOAD: " FUNCTION TRIM(WS-SCHED-FILENAME)
+                   " is locked by another session"
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT LOCK-FILE
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "BESBLOAD: could not create lock file for "
+                   FUNCTION TRIM(WS-SCHED-FILENAME)
+               EXIT PARAGRAPH
+           END-IF
+           WRITE LOCK-FILE-RECORD FROM "locked"
+           IF WS-FILE-STATUS NOT = "00"
+               CLOSE LOCK-FILE
+               DISPLAY "BESBLOAD: could not write lock file for "
+                   FUNCTION TRIM(WS-SCHED-FILENAME)
+               EXIT PARAGRAPH
+           END-IF
+           CLOSE LOCK-FILE
+           MOVE 1 TO WS-LOCK-HELD.
+
+           release-lock.
+           IF WS-LOCK-HELD = 1
+               DELETE FILE LOCK-FILE
+               MOVE 0 TO WS-LOCK-HELD
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> restart/checkpoint: a 6-digit line number, one line, beside the
+      *> transaction file. present on restart means resume after that
+      *> line instead of replaying everything the prior run committed.
+      *> ---------------------------------------------------------------
+           load-checkpoint.
+           MOVE 0 TO WS-RESUME-AT
+           OPEN INPUT CKPT-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           READ CKPT-FILE
+               NOT AT END MOVE CKPT-FILE-RECORD TO WS-RESUME-AT
+           END-READ
+           CLOSE CKPT-FILE.
+
+           save-checkpoint.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-LINE-NUM TO CKPT-FILE-RECORD
+           WRITE CKPT-FILE-RECORD
+           CLOSE CKPT-FILE.
+
+           clear-checkpoint.
+           DELETE FILE CKPT-FILE.
+
+      *> ---------------------------------------------------------------
+      *> drives the transaction file through the same validation and
+      *> conflict logic insert-class uses in BESBUBO, skipping lines
+      *> already committed by an earlier, interrupted run
+      *> ---------------------------------------------------------------
+           run-load.
+           MOVE 0 TO WS-LINE-NUM
+           MOVE 0 TO WS-EOF-FLAG
+           OPEN INPUT TRANS-FILE
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "BESBLOAD: transaction file not found: "
+                   WS-TRANS-FILENAME
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ TRANS-FILE INTO WS-PARSE-SRC
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-line
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+
+           load-one-line.
+           ADD 1 TO WS-LINE-NUM
+           IF WS-LINE-NUM <= WS-RESUME-AT
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TRIM(WS-PARSE-SRC) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM insert-class
+           IF WS-SUCCESS = 0
+               ADD 1 TO WS-ADDED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               DISPLAY "BESBLOAD: rejected line " WS-LINE-NUM
+                   " code " WS-SUCCESS " : " WS-PARSE-SRC(1:30)
+           END-IF
+      *> the checkpoint means nothing unless the schedule is on disk
+      *> up through this line before it's written -- persist every
+      *> line at the same granularity as the checkpoint itself, so an
+      *> abend between here and end-of-run can't checkpoint past
+      *> additions that were never actually saved
+           PERFORM save-schedule
+           PERFORM save-checkpoint.
+
+      *> ---------------------------------------------------------------
+      *> shared class-row parsing and validation (mirrors BESBUBO)
+      *>   WS-PARSE-SRC layout: school(1:4) code(6:3) room(10:8)
+      *>   days(19:7) time(27:4)
+      *> ---------------------------------------------------------------
+           parse-add-fields.
+           MOVE WS-PARSE-SRC(1:4) TO WS-P-SCHOOL
+           MOVE WS-PARSE-SRC(6:3) TO WS-P-CODE
+           MOVE WS-PARSE-SRC(10:8) TO WS-P-ROOM
+           MOVE WS-PARSE-SRC(19:7) TO WS-P-DAYS
+           MOVE WS-PARSE-SRC(27:4) TO WS-P-TIME.
+
+           validate-add-fields.
+           MOVE 9 TO WS-SUCCESS
+           IF WS-P-SCHOOL IS NOT ALPHABETIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-CODE IS NOT NUMERIC
+               MOVE 4 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM validate-days-flags
+           IF WS-SUCCESS = 4
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-P-TIME IS NOT NUMERIC
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           IF WS-HH > 23 OR WS-MM > 59
+               MOVE 2 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM search-master-list
+           IF WS-MASTER-FOUND = 0
+               MOVE 5 TO WS-SUCCESS
+           END-IF.
+
+           validate-days-flags.
+           MOVE 0 TO WS-JDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NUM-DAYS
+               IF WS-P-DAYS(WS-IDX:1) NOT = "0" AND
+                       WS-P-DAYS(WS-IDX:1) NOT = "1"
+                   MOVE 4 TO WS-SUCCESS
+                   EXIT PARAGRAPH
+               END-IF
+               IF WS-P-DAYS(WS-IDX:1) = "1"
+                   ADD 1 TO WS-JDX
+               END-IF
+           END-PERFORM
+           IF WS-JDX = 0
+               MOVE 4 TO WS-SUCCESS
+           END-IF.
+
+           search-master-list.
+           MOVE 0 TO WS-MASTER-FOUND
+           IF WS-MASTER-COUNT = 0
+               MOVE 1 TO WS-MASTER-FOUND
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MASTER-COUNT
+                       OR WS-MASTER-FOUND = 1
+               IF WS-MASTER-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                       WS-MASTER-CODE(WS-IDX) = WS-P-CODE
+                   MOVE 1 TO WS-MASTER-FOUND
+               END-IF
+           END-PERFORM.
+
+           compute-minutes.
+           COMPUTE WS-START-MIN = WS-HH * 60 + WS-MM
+           COMPUTE WS-END-MIN = WS-START-MIN + WS-CLASS-LEN.
+
+           compute-other-minutes.
+           COMPUTE WS-OTH-START-MIN = WS-OTH-HH * 60 + WS-OTH-MM
+           COMPUTE WS-OTH-END-MIN = WS-OTH-START-MIN + WS-CLASS-LEN.
+
+           find-conflict.
+           MOVE 0 TO WS-CONFLICT-IDX
+           MOVE 0 TO WS-CONFLICT-DAY
+           MOVE WS-P-TIME(1:2) TO WS-HH
+           MOVE WS-P-TIME(3:2) TO WS-MM
+           PERFORM compute-minutes
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-ROWS OR WS-CONFLICT-IDX > 0
+               IF WS-IDX NOT = WS-EXCLUDE-IDX
+                   PERFORM VARYING WS-JDX FROM 1 BY 1
+                           UNTIL WS-JDX > WS-NUM-DAYS
+                               OR WS-CONFLICT-IDX > 0
+                       IF WS-P-DAYS(WS-JDX:1) = "1" AND
+                               WS-DAYS(WS-IDX, WS-JDX) NOT = SPACES
+                           PERFORM check-one-conflict
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+           check-one-conflict.
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(1:2) TO WS-OTH-HH
+           MOVE WS-DAYS(WS-IDX, WS-JDX)(3:2) TO WS-OTH-MM
+           PERFORM compute-other-minutes
+           MOVE 0 TO WS-RANGE-OVERLAP
+           IF WS-START-MIN < WS-OTH-END-MIN AND
+                   WS-OTH-START-MIN < WS-END-MIN
+               MOVE 1 TO WS-RANGE-OVERLAP
+           END-IF
+           IF WS-RANGE-OVERLAP = 1 AND
+                   (WS-ROOM(WS-IDX) = WS-P-ROOM OR
+                   (WS-SCHOOL(WS-IDX) = WS-P-SCHOOL AND
+                    WS-CODE(WS-IDX) = WS-P-CODE))
+               MOVE WS-IDX TO WS-CONFLICT-IDX
+               MOVE WS-JDX TO WS-CONFLICT-DAY
+           END-IF.
+
+           insert-class.
+           PERFORM parse-add-fields
+           PERFORM validate-add-fields
+           IF WS-SUCCESS NOT = 9
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-NUM-ROWS >= WS-MAX-ROWS
+               MOVE 3 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EXCLUDE-IDX
+           PERFORM find-conflict
+           IF WS-CONFLICT-IDX > 0
+               MOVE 1 TO WS-SUCCESS
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-NUM-ROWS
+           MOVE WS-P-SCHOOL TO WS-SCHOOL(WS-NUM-ROWS)
+           MOVE WS-P-CODE TO WS-CODE(WS-NUM-ROWS)
+           MOVE WS-P-ROOM TO WS-ROOM(WS-NUM-ROWS)
+           PERFORM apply-days-to-row
+           MOVE 0 TO WS-SUCCESS
+           PERFORM write-audit.
+
+           apply-days-to-row.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-DAYS
+               MOVE SPACES TO WS-DAYS(WS-NUM-ROWS, WS-IDX)
+               IF WS-P-DAYS(WS-IDX:1) = "1"
+                   MOVE WS-P-TIME TO WS-DAYS(WS-NUM-ROWS, WS-IDX)(1:4)
+               END-IF
+           END-PERFORM.
+
+      *> ---------------------------------------------------------------
+      *> persistence -- same per-term SCHEDULE-FILE layout as BESBUBO
+      *> ---------------------------------------------------------------
+           load-schedule.
+           MOVE 0 TO WS-NUM-ROWS
+           OPEN INPUT SCHEDULE-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ SCHEDULE-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-row
+               END-READ
+           END-PERFORM
+           CLOSE SCHEDULE-FILE
+           MOVE 0 TO WS-EOF-FLAG.
+
+           load-one-row.
+           IF WS-NUM-ROWS < WS-MAX-ROWS
+               ADD 1 TO WS-NUM-ROWS
+               MOVE SCHEDULE-FILE-RECORD TO WS-SCHEDULE-ROW(WS-NUM-ROWS)
+           END-IF.
+
+           save-schedule.
+           OPEN OUTPUT SCHEDULE-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-NUM-ROWS
+               MOVE WS-SCHEDULE-ROW(WS-IDX) TO SCHEDULE-FILE-RECORD
+               WRITE SCHEDULE-FILE-RECORD
+           END-PERFORM
+           CLOSE SCHEDULE-FILE.
+
+      *> ---------------------------------------------------------------
+      *> master school/course-code list (loaded once at startup)
+      *> ---------------------------------------------------------------
+           load-master-list.
+           MOVE 0 TO WS-MASTER-COUNT
+           OPEN INPUT MASTER-FILE
+           IF WS-FILE-STATUS = "35"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 1
+               READ MASTER-FILE
+                   AT END MOVE 1 TO WS-EOF-FLAG
+                   NOT AT END PERFORM load-one-master-entry
+               END-READ
+           END-PERFORM
+           CLOSE MASTER-FILE
+           MOVE 0 TO WS-EOF-FLAG.
+
+           load-one-master-entry.
+           IF WS-MASTER-COUNT < 500
+               ADD 1 TO WS-MASTER-COUNT
+               MOVE MASTER-FILE-RECORD(1:4) TO
+                   WS-MASTER-SCHOOL(WS-MASTER-COUNT)
+               MOVE MASTER-FILE-RECORD(5:3) TO
+                   WS-MASTER-CODE(WS-MASTER-COUNT)
+           END-IF.
+
+      *> ---------------------------------------------------------------
+      *> audit trail -- same format BESBUBO appends to
+      *> ---------------------------------------------------------------
+           write-audit.
+           MOVE FUNCTION CURRENT-DATE TO WS-TS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-FILE-RECORD
+           STRING WS-TS DELIMITED BY SIZE " " DELIMITED BY SIZE
+               WS-AUDIT-DETAIL DELIMITED BY SIZE " " DELIMITED BY SIZE
+               WS-PARSE-SRC DELIMITED BY SIZE
+               INTO AUDIT-FILE-RECORD
+           WRITE AUDIT-FILE-RECORD
+           CLOSE AUDIT-FILE.
